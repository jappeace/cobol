@@ -0,0 +1,6 @@
+      *> TRANSACTION-RECORD - one day's run parameters, keyed entry
+      *> from the data-entry window (req 007).
+           05 txn-key            pic x(8).
+           05 txn-batch-date     pic x(8).
+           05 txn-run-type       pic x(10).
+           05 txn-operator-id    pic x(8).
