@@ -0,0 +1,5 @@
+      *> CONFIG-RECORD - site-specific console window geometry
+      *> read from the sequential settings file at startup (req 002).
+           05 cfg-align       pic 9(2).
+           05 cfg-width       pic 9(4).
+           05 cfg-height      pic 9(4).
