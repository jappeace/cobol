@@ -0,0 +1,8 @@
+      *> AUDIT-RECORD - one line per session event needing a paper trail
+      *> (init failures, event-loop exit, job submissions - req 003/009).
+           05 aud-timestamp     pic x(26).
+           05 aud-operator-id   pic x(8).
+           05 aud-event-type    pic x(20).
+           05 aud-call-name     pic x(20).
+           05 aud-rc            pic s9(9).
+           05 aud-detail        pic x(30).
