@@ -0,0 +1,9 @@
+      *> CHECKPOINT-RECORD - last known session state, so a mid
+      *> AG_EventLoop crash does not lose operator input (req 008).
+           05 chk-operator-id      pic x(8).
+           05 chk-window-x         usage binary-long.
+           05 chk-window-y         usage binary-long.
+           05 chk-batch-date       pic x(8).
+           05 chk-run-type         pic x(10).
+           05 chk-txn-operator-id  pic x(8).
+           05 chk-last-action      pic x(20).
