@@ -0,0 +1,6 @@
+      *> JOB-REQUEST-RECORD - one line per batch job submitted from the
+      *> launch menu, appended for the scheduler to poll (req 009).
+           05 jobreq-job-id       pic x(12).
+           05 jobreq-job-code     pic x(30).
+           05 jobreq-submit-time  pic x(26).
+           05 jobreq-status       pic x(10).
