@@ -1,4 +1,4 @@
-HELLO * HISTORIC EXAMPLE OF HELLO WORLD IN COBOL
+HELLO * OPERATOR LAUNCH MENU FOR THE DAILY BATCH CYCLE
        >>SOURCE FORMAT IS FREE
        identification division.
        program-id. sample.
@@ -8,38 +8,578 @@ HELLO * HISTORIC EXAMPLE OF HELLO WORLD IN COBOL
        repository.
            function all intrinsic.
 
+       input-output section.
+       file-control.
+           select config-file assign to ws-config-path
+               organization is line sequential
+               file status is config-file-status.
+           select audit-file assign to ws-audit-path
+               organization is line sequential
+               file status is audit-file-status.
+           select batch-report-file assign to ws-batch-report-path
+               organization is line sequential
+               file status is batch-report-status.
+           select summary-report-file assign to ws-summary-report-path
+               organization is line sequential
+               file status is summary-report-status.
+           select transaction-file assign to ws-transaction-path
+               organization is indexed
+               access mode is dynamic
+               record key is txn-key of fs-transaction-record
+               file status is transaction-file-status.
+           select checkpoint-file assign to ws-checkpoint-path
+               organization is line sequential
+               file status is checkpoint-file-status.
+           select job-request-file assign to ws-jobreq-path
+               organization is line sequential
+               file status is jobreq-file-status.
+
        data division.
+       file section.
+       fd config-file.
+       01 fs-config-record.
+           copy "CONFIG.cpy".
+
+       fd audit-file.
+       01 fs-audit-record.
+           copy "AUDITREC.cpy".
+
+       fd batch-report-file.
+       01 fs-batch-report-line pic x(80).
+
+       fd summary-report-file.
+       01 fs-summary-report-line pic x(80).
+
+       fd transaction-file.
+       01 fs-transaction-record.
+           copy "TRANXREC.cpy".
+
+       fd checkpoint-file.
+       01 fs-checkpoint-record.
+           copy "CHKPTREC.cpy".
+
+       fd job-request-file.
+       01 fs-jobreq-record.
+           copy "JOBREQ.cpy".
+
        working-storage section.
+       01 ws-jobreq-path pic x(40) value "data/job-request.log".
+       01 jobreq-file-status pic xx.
+       01 ws-jobreq-record.
+           copy "JOBREQ.cpy".
+       01 job-button-handler-ptr usage procedure-pointer.
+       01 ws-checkpoint-path pic x(40) value "data/checkpoint.dat".
+       01 checkpoint-file-status pic xx.
+       01 ws-checkpoint-record.
+           copy "CHKPTREC.cpy".
+       01 ws-resume-flag pic x value "N".
+       01 ws-resume-answer pic x.
+       01 ws-transaction-path pic x(40) value "data/transaction.dat".
+       01 transaction-file-status pic xx.
+       01 ws-transaction-record.
+           copy "TRANXREC.cpy".
+
+       01 txn-win usage pointer.
+       01 submit-button-ptr usage pointer.
+       01 submit-handler-ptr usage procedure-pointer.
+       01 txn-field-idx usage binary-long.
+       01 txn-field-count pic 9 value 3.
+
+       01 txn-field-label-values.
+           05 filler pic x(20) value "Batch Date".
+           05 filler pic x(20) value "Run Type".
+           05 filler pic x(20) value "Operator Id".
+       01 txn-field-label-table redefines txn-field-label-values.
+           05 txn-field-label occurs 3 times pic x(20).
+
+       01 txn-field-ptr-table.
+           05 txn-field-ptr occurs 3 times usage pointer.
+       01 ws-summary-report-path pic x(40)
+           value "data/session-summary.txt".
+       01 summary-report-status pic xx.
+       01 ws-windows-opened-count pic 9(4) value 0.
+       01 ws-buttons-clicked-count pic 9(4) value 0.
+       01 ws-jobs-submitted-count pic 9(4) value 0.
+       01 ws-error-count pic 9(4) value 0.
+       01 ws-rc-display pic -(9)9.
+       01 ws-batch-mode pic x value "N".
+       01 ws-batch-report-path pic x(40)
+           value "data/batch-report.txt".
+       01 batch-report-status pic xx.
+       01 ws-cmd-line pic x(80).
+       01 ws-batch-env pic x(8).
+
+       01 init-graphics-attempt pic 9(2) value 0.
+       01 init-graphics-max-attempts pic 9(2) value 5.
+       01 init-graphics-wait-secs usage binary-long.
+       01 ws-config-path pic x(40) value "config/sample.cfg".
+       01 config-file-status pic xx.
+       01 ws-config-record.
+           copy "CONFIG.cpy".
+
+       01 ws-audit-path pic x(40) value "data/audit.log".
+       01 audit-file-status pic xx.
+       01 audit-log-open-flag pic x value "N".
+       01 ws-audit-record.
+           copy "AUDITREC.cpy".
+
        01 rc usage binary-long.
        01 win usage pointer.
-       01 extraneous-pointer usage pointer.
+
+       01 job-count pic 9(2) value 5.
+       01 job-idx usage binary-long.
+
+       01 job-table-values.
+           05 filler pic x(30) value "Daily Extract".
+           05 filler pic x(30) value "Reconciliation Run".
+           05 filler pic x(30) value "Settlement Batch".
+           05 filler pic x(30) value "Report Generation".
+           05 filler pic x(30) value "Archive And Purge".
+       01 job-table redefines job-table-values.
+           05 job-entry occurs 5 times.
+               10 job-label pic x(30).
+
+       01 button-ptr-table.
+           05 button-ptr occurs 5 times usage pointer.
+
+       linkage section.
+       01 lk-event-ptr usage pointer.
+       01 lk-job-index usage binary-long.
 
        procedure division.
        sample-main.
+       perform read-window-config
+       perform open-audit-log
+       perform determine-run-mode
        call "AG_InitCore" using null by value 0 returning rc
-           on exception display "error: no libagar" upon syserr
+           on exception
+               display "error: no libagar" upon syserr
+               move "AG_InitCore" to aud-call-name of ws-audit-record
+               move -1 to rc
+               perform log-init-failure
+               perform write-session-summary
+               perform close-audit-log
+               goback
        end-call
        if rc = -1 then
            display "error: AG_InitCore failure" upon syserr
+           move "AG_InitCore" to aud-call-name of ws-audit-record
+           perform log-init-failure
+           perform write-session-summary
+           perform close-audit-log
            goback
        end-if
-       call "AG_InitGraphics" using by value 0 returning rc
+
+       if ws-batch-mode = "Y" then
+           perform batch-run-jobs
+           perform close-audit-log
+           goback
+       end-if
+
+       perform init-graphics-with-retry
        if rc = -1 then
            display "error: AG_InitGraphics failure" upon syserr
+           move "AG_InitGraphics" to aud-call-name of ws-audit-record
+           perform log-init-failure
+           perform write-session-summary
+           perform close-audit-log
            goback
        end-if
 
+       perform check-for-checkpoint
+
        call "AG_WindowNew" using by value 0 returning win
-       call "AG_WindowSetGeometryAligned" using by value win 2 200 100
+       if win = null then
+           display "error: no libagar" upon syserr
+           move "AG_WindowNew" to aud-call-name of ws-audit-record
+           perform log-init-failure
+           perform write-session-summary
+           perform close-audit-log
+           goback
+       end-if
+       add 1 to ws-windows-opened-count
+       if ws-resume-flag = "Y" then
+           call "AG_WindowSetGeometry" using
+               by value win
+               chk-window-x of ws-checkpoint-record
+               chk-window-y of ws-checkpoint-record
+               cfg-width of ws-config-record
+               cfg-height of ws-config-record
+           returning omitted
+       else
+           call "AG_WindowSetGeometryAligned" using
+               by value win
+               cfg-align of ws-config-record
+               cfg-width of ws-config-record
+               cfg-height of ws-config-record
+           returning omitted
+       end-if
+
+       perform varying job-idx from 1 by 1 until job-idx > job-count
+           call "AG_ButtonNew" using
+               by value win 0
+               by reference job-label(job-idx)
+           returning button-ptr(job-idx)
+           if button-ptr(job-idx) = null then
+               display "error: no libagar" upon syserr
+               move "AG_ButtonNew" to aud-call-name of ws-audit-record
+               perform log-init-failure
+               perform write-session-summary
+               perform close-audit-log
+               goback
+           end-if
+           set job-button-handler-ptr to entry "job-button-handler"
+           call "AG_SetEvent" using
+               by value button-ptr(job-idx)
+               by reference "button-pushed"
+               by value job-button-handler-ptr
+               by value job-idx
            returning omitted
-       call "AG_LabelNew" using
-           by value win 0
-           by reference "Hello, world"
-       returning extraneous-pointer
+       end-perform
+
+       perform build-transaction-window
+
        call "AG_WindowShow" using by value win returning omitted
+       call "AG_WindowShow" using by value txn-win returning omitted
        call "AG_EventLoop" returning rc
 
        display "Agar rc = " rc
+       move "AG_EventLoop" to aud-call-name of ws-audit-record
+       move "EVENTLOOP-EXIT" to aud-event-type of ws-audit-record
+       move rc to aud-rc of ws-audit-record
+       move spaces to aud-detail of ws-audit-record
+       perform write-audit-record
+       perform write-session-summary
+       perform clear-checkpoint
+       perform close-audit-log
        goback.
-       end program sample.
 
+       log-init-failure.
+           move "INIT-FAILURE" to aud-event-type of ws-audit-record
+           move rc to aud-rc of ws-audit-record
+           move spaces to aud-detail of ws-audit-record
+           add 1 to ws-error-count
+           perform write-audit-record.
+
+       write-session-summary.
+           open output summary-report-file
+           if summary-report-status not = "00" then
+               display "error: cannot open session summary report"
+                   upon syserr
+           else
+               move spaces to fs-summary-report-line
+               string "Windows opened: " delimited by size
+                   ws-windows-opened-count delimited by size
+                   into fs-summary-report-line
+               write fs-summary-report-line
+               move spaces to fs-summary-report-line
+               string "Buttons clicked: " delimited by size
+                   ws-buttons-clicked-count delimited by size
+                   into fs-summary-report-line
+               write fs-summary-report-line
+               move spaces to fs-summary-report-line
+               string "Batch jobs submitted: " delimited by size
+                   ws-jobs-submitted-count delimited by size
+                   into fs-summary-report-line
+               write fs-summary-report-line
+               move spaces to fs-summary-report-line
+               string "Error branches hit: " delimited by size
+                   ws-error-count delimited by size
+                   into fs-summary-report-line
+               write fs-summary-report-line
+               move spaces to fs-summary-report-line
+               move rc to ws-rc-display
+               string "Final AG_EventLoop rc: " delimited by size
+                   ws-rc-display delimited by size
+                   into fs-summary-report-line
+               write fs-summary-report-line
+               close summary-report-file
+           end-if.
+
+       open-audit-log.
+           open extend audit-file
+           if audit-file-status = "05" or audit-file-status = "35" then
+               open output audit-file
+           end-if
+           move "Y" to audit-log-open-flag.
+
+       write-audit-record.
+           move function current-date to aud-timestamp of ws-audit-record
+           accept aud-operator-id of ws-audit-record from environment
+               "USER"
+           move ws-audit-record to fs-audit-record
+           write fs-audit-record.
+
+       close-audit-log.
+           if audit-log-open-flag = "Y" then
+               close audit-file
+               move "N" to audit-log-open-flag
+           end-if.
+
+       init-graphics-with-retry.
+           move 0 to init-graphics-attempt
+           call "AG_InitGraphics" using by value 0 returning rc
+           perform until rc not = -1 or
+                 init-graphics-attempt >= init-graphics-max-attempts
+               add 1 to init-graphics-attempt
+               compute init-graphics-wait-secs =
+                   init-graphics-attempt
+               call "C$SLEEP" using by value init-graphics-wait-secs
+               call "AG_InitGraphics" using by value 0 returning rc
+           end-perform.
+
+       determine-run-mode.
+           accept ws-cmd-line from command-line
+           accept ws-batch-env from environment "SAMPLE_BATCH_MODE"
+           if ws-cmd-line = "BATCH" or ws-cmd-line = "-BATCH"
+                 or ws-batch-env = "Y" or ws-batch-env = "YES" then
+               move "Y" to ws-batch-mode
+           end-if.
+
+       batch-run-jobs.
+           open output batch-report-file
+           if batch-report-status not = "00" then
+               display "error: cannot open batch report" upon syserr
+           else
+               move "AG_InitGraphics" to aud-call-name of ws-audit-record
+               move "BATCH-RUN" to aud-event-type of ws-audit-record
+               move 0 to aud-rc of ws-audit-record
+               move "skipped, headless" to aud-detail of ws-audit-record
+               perform write-audit-record
+               perform varying job-idx from 1 by 1 until job-idx > job-count
+                   move spaces to fs-batch-report-line
+                   string "Launch: " delimited by size
+                       job-label(job-idx) delimited by size
+                       into fs-batch-report-line
+                   write fs-batch-report-line
+                   move job-label(job-idx) to jobreq-job-code
+                       of ws-jobreq-record
+                   call "JOBSUB" using
+                       by reference jobreq-job-code of ws-jobreq-record
+                       by reference jobreq-job-id of ws-jobreq-record
+                       by reference jobreq-submit-time of ws-jobreq-record
+                   move "SUBMITTED" to jobreq-status of ws-jobreq-record
+                   move ws-jobreq-record to fs-jobreq-record
+                   open extend job-request-file
+                   if jobreq-file-status = "05" or jobreq-file-status = "35"
+                       then
+                       open output job-request-file
+                   end-if
+                   write fs-jobreq-record
+                   close job-request-file
+                   add 1 to ws-jobs-submitted-count
+                   move "JOBSUB" to aud-call-name of ws-audit-record
+                   move "JOB-SUBMIT" to aud-event-type of ws-audit-record
+                   move 0 to aud-rc of ws-audit-record
+                   move jobreq-job-id of ws-jobreq-record
+                       to aud-detail of ws-audit-record
+                   perform write-audit-record
+               end-perform
+               close batch-report-file
+           end-if
+           perform write-session-summary.
+
+       check-for-checkpoint.
+           move "N" to ws-resume-flag
+           open input checkpoint-file
+           if checkpoint-file-status = "00" then
+               read checkpoint-file into ws-checkpoint-record
+               close checkpoint-file
+               if chk-last-action of ws-checkpoint-record not =
+                     "NO-ACTIVE-SESSION"
+                     and chk-last-action of ws-checkpoint-record
+                     not = spaces then
+                   display "Prior session found for operator "
+                       chk-operator-id of ws-checkpoint-record
+                       " (" chk-last-action of ws-checkpoint-record
+                       "). Resume? (Y/N)" upon syserr
+                   accept ws-resume-answer from console
+                   if ws-resume-answer = "Y" or ws-resume-answer = "y" then
+                       move "Y" to ws-resume-flag
+                   end-if
+               end-if
+           end-if.
+
+       write-checkpoint.
+           accept chk-operator-id of ws-checkpoint-record
+               from environment "USER"
+           call "AG_WindowGetGeometry" using
+               by value win
+               by reference chk-window-x of ws-checkpoint-record
+               by reference chk-window-y of ws-checkpoint-record
+           returning omitted
+           move txn-batch-date of ws-transaction-record
+               to chk-batch-date of ws-checkpoint-record
+           move txn-run-type of ws-transaction-record
+               to chk-run-type of ws-checkpoint-record
+           move txn-operator-id of ws-transaction-record
+               to chk-txn-operator-id of ws-checkpoint-record
+           move ws-checkpoint-record to fs-checkpoint-record
+           open output checkpoint-file
+           if checkpoint-file-status not = "00" then
+               display "error: cannot write checkpoint" upon syserr
+           else
+               write fs-checkpoint-record
+               close checkpoint-file
+           end-if.
+
+       clear-checkpoint.
+           move spaces to ws-checkpoint-record
+           move "NO-ACTIVE-SESSION" to chk-last-action of ws-checkpoint-record
+           move ws-checkpoint-record to fs-checkpoint-record
+           open output checkpoint-file
+           if checkpoint-file-status not = "00" then
+               display "error: cannot clear checkpoint" upon syserr
+           else
+               write fs-checkpoint-record
+               close checkpoint-file
+           end-if.
+
+       read-window-config.
+           move 2 to cfg-align of ws-config-record
+           move 200 to cfg-width of ws-config-record
+           move 100 to cfg-height of ws-config-record
+           open input config-file
+           if config-file-status = "00" then
+               read config-file into ws-config-record
+               close config-file
+           end-if.
+
+       build-transaction-window.
+           call "AG_WindowNew" using by value 0 returning txn-win
+           if txn-win = null then
+               display "error: no libagar" upon syserr
+               move "AG_WindowNew" to aud-call-name of ws-audit-record
+               perform log-init-failure
+               perform write-session-summary
+               perform close-audit-log
+               goback
+           end-if
+           add 1 to ws-windows-opened-count
+           call "AG_WindowSetGeometryAligned" using
+               by value txn-win 2 260 140
+           returning omitted
+
+           perform varying txn-field-idx from 1 by 1
+                 until txn-field-idx > txn-field-count
+               call "AG_TextboxNew" using
+                   by value txn-win 0
+                   by reference txn-field-label(txn-field-idx)
+               returning txn-field-ptr(txn-field-idx)
+               if txn-field-ptr(txn-field-idx) = null then
+                   display "error: no libagar" upon syserr
+                   move "AG_TextboxNew" to aud-call-name of ws-audit-record
+                   perform log-init-failure
+                   perform write-session-summary
+                   perform close-audit-log
+                   goback
+               end-if
+           end-perform
+
+           if ws-resume-flag = "Y" then
+               move chk-batch-date of ws-checkpoint-record
+                   to txn-batch-date of ws-transaction-record
+               move chk-run-type of ws-checkpoint-record
+                   to txn-run-type of ws-transaction-record
+               move chk-txn-operator-id of ws-checkpoint-record
+                   to txn-operator-id of ws-transaction-record
+               call "AG_TextboxSetString" using
+                   by value txn-field-ptr(1)
+                   by reference txn-batch-date of ws-transaction-record
+               returning omitted
+               call "AG_TextboxSetString" using
+                   by value txn-field-ptr(2)
+                   by reference txn-run-type of ws-transaction-record
+               returning omitted
+               call "AG_TextboxSetString" using
+                   by value txn-field-ptr(3)
+                   by reference txn-operator-id of ws-transaction-record
+               returning omitted
+           end-if
+
+           call "AG_ButtonNew" using
+               by value txn-win 0
+               by reference "Submit"
+           returning submit-button-ptr
+           if submit-button-ptr = null then
+               display "error: no libagar" upon syserr
+               move "AG_ButtonNew" to aud-call-name of ws-audit-record
+               perform log-init-failure
+               perform write-session-summary
+               perform close-audit-log
+               goback
+           end-if
+           set submit-handler-ptr to entry "txn-submit-handler"
+           call "AG_SetEvent" using
+               by value submit-button-ptr
+               by reference "button-pushed"
+               by value submit-handler-ptr
+           returning omitted
+           exit paragraph.
+
+       entry "txn-submit-handler" using lk-event-ptr.
+           call "AG_TextboxCopyString" using
+               by value txn-field-ptr(1)
+               by reference txn-batch-date of ws-transaction-record
+               by value length of txn-batch-date of ws-transaction-record
+           returning omitted
+           call "AG_TextboxCopyString" using
+               by value txn-field-ptr(2)
+               by reference txn-run-type of ws-transaction-record
+               by value length of txn-run-type of ws-transaction-record
+           returning omitted
+           call "AG_TextboxCopyString" using
+               by value txn-field-ptr(3)
+               by reference txn-operator-id of ws-transaction-record
+               by value length of txn-operator-id of ws-transaction-record
+           returning omitted
+           move txn-batch-date of ws-transaction-record
+               to txn-key of ws-transaction-record
+           move ws-transaction-record to fs-transaction-record
+           open i-o transaction-file
+           if transaction-file-status = "35" then
+               open output transaction-file
+           end-if
+           write fs-transaction-record
+               invalid key rewrite fs-transaction-record
+           end-write
+           close transaction-file
+           add 1 to ws-buttons-clicked-count
+           move "AG_SetEvent" to aud-call-name of ws-audit-record
+           move "TXN-SUBMIT" to aud-event-type of ws-audit-record
+           move 0 to aud-rc of ws-audit-record
+           move txn-run-type of ws-transaction-record
+               to aud-detail of ws-audit-record
+           perform write-audit-record
+           move "TXN-SUBMIT" to chk-last-action of ws-checkpoint-record
+           perform write-checkpoint
+           goback.
+
+       entry "job-button-handler" using lk-job-index.
+           move job-label(lk-job-index) to jobreq-job-code
+               of ws-jobreq-record
+           call "JOBSUB" using
+               by reference jobreq-job-code of ws-jobreq-record
+               by reference jobreq-job-id of ws-jobreq-record
+               by reference jobreq-submit-time of ws-jobreq-record
+           move "SUBMITTED" to jobreq-status of ws-jobreq-record
+           move ws-jobreq-record to fs-jobreq-record
+           open extend job-request-file
+           if jobreq-file-status = "05" or jobreq-file-status = "35" then
+               open output job-request-file
+           end-if
+           write fs-jobreq-record
+           close job-request-file
+
+           add 1 to ws-buttons-clicked-count
+           move "JOBSUB" to aud-call-name of ws-audit-record
+           move "JOB-SUBMIT" to aud-event-type of ws-audit-record
+           move 0 to aud-rc of ws-audit-record
+           move jobreq-job-id of ws-jobreq-record
+               to aud-detail of ws-audit-record
+           perform write-audit-record
+
+           move "JOB-SUBMIT" to chk-last-action of ws-checkpoint-record
+           perform write-checkpoint
+           goback.
+       end program sample.
