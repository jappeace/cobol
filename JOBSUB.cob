@@ -0,0 +1,27 @@
+      * EXTERNAL BATCH JOB SUBMISSION ROUTINE, CALLED BY SAMPLE
+       >>SOURCE FORMAT IS FREE
+       identification division.
+       program-id. JOBSUB.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       data division.
+       working-storage section.
+       01 ws-seq pic 9(6) value 0.
+
+       linkage section.
+       01 lk-job-code pic x(30).
+       01 lk-job-id pic x(12).
+       01 lk-submit-time pic x(26).
+
+       procedure division using lk-job-code lk-job-id lk-submit-time.
+       jobsub-main.
+           add 1 to ws-seq
+           move spaces to lk-job-id
+           string "JOB" ws-seq delimited by size into lk-job-id
+           move function current-date to lk-submit-time
+           goback.
+       end program JOBSUB.
